@@ -1,47 +1,589 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. menu.
- 
+
+        ENVIRONMENT DIVISION.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT MENULOG-FILE ASSIGN TO "MENULOG.DAT"
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS ws-menulog-status.
+                SELECT OPERATOR-FILE ASSIGN TO "OPERATOR.DAT"
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS ws-operator-status.
+                SELECT CKPT-FILE ASSIGN TO "MENUCKPT.DAT"
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS ws-ckpt-status.
+
         DATA DIVISION.
+            FILE SECTION.
+            FD  MENULOG-FILE.
+            01  MENULOG-RECORD.
+                05 ml-timestamp             pic x(26).
+                05 filler                   pic x.
+                05 ml-operator-id           pic x(8).
+                05 filler                   pic x.
+                05 ml-choice                pic xx.
+                05 filler                   pic x.
+                05 ml-outcome               pic x(10).
+
+            FD  OPERATOR-FILE.
+            01  OPERATOR-RECORD.
+                05 op-operator-id           pic x(8).
+                05 filler                   pic x.
+                05 op-password              pic x(8).
+
+            FD  CKPT-FILE.
+            01  CKPT-RECORD.
+                05 ck-last-choice           pic xx.
+                05 filler                   pic x.
+                05 ck-start-timestamp       pic x(26).
+                05 filler                   pic x.
+                05 ck-completion-flag       pic x.
+
             WORKING-STORAGE SECTION.
            01 choice pic xx.
+           01 ws-business-date pic x(8).
+           01 ws-dayopen-rc pic 9(4).
+           01 ws-choice-trim pic x(2).
+           01 ws-valid-choice pic x value 'N'.
+           01 ws-menulog-status pic xx.
+           01 ws-operator-status pic xx.
+           01 ws-operator-id pic x(8).
+           01 ws-outcome pic x(10).
+           01 ws-timestamp pic x(26).
+           01 ws-login-id pic x(8).
+           01 ws-login-password pic x(8).
+           01 ws-login-ok pic x value 'N'.
+           01 ws-operator-eof pic x.
+           01 ws-login-tries pic 9 value 0.
+           01 ws-subchoice pic xx.
+           01 ws-subchoice-trim pic x(2).
+           01 ws-sub-valid pic x value 'N'.
+           01 ws-command-line pic x(80).
+           01 ws-parm pic x(2) value spaces.
+           01 ws-batch-operator-id pic x(8) value spaces.
+           01 ws-batch-password pic x(8) value spaces.
+           01 ws-batch-mode pic x value 'N'.
+           01 ws-batch-first-pass pic x value 'Y'.
+           01 ws-batch-parm-done pic x value 'N'.
+           01 ws-ckpt-status pic xx.
+           01 ws-ckpt-start-timestamp pic x(26).
+           01 ws-ckpt-declined pic x value 'N'.
+           01 ws-resume-choice pic xx.
+           01 ws-resume-pending pic x value 'N'.
+           01 ws-resume-answer pic x.
+           01 ws-job-start-time pic 9(6).
+           01 ws-job-start-time-r redefines ws-job-start-time.
+              05 ws-jst-hh pic 99.
+              05 ws-jst-mm pic 99.
+              05 ws-jst-ss pic 99.
+           01 ws-job-end-time pic 9(6).
+           01 ws-job-end-time-r redefines ws-job-end-time.
+              05 ws-jet-hh pic 99.
+              05 ws-jet-mm pic 99.
+              05 ws-jet-ss pic 99.
+           01 ws-start-secs pic 9(6).
+           01 ws-end-secs pic 9(6).
+           01 ws-last-job-choice pic xx value spaces.
+           01 ws-last-rc pic 9(4) value zero.
+           01 ws-last-elapsed pic 9(6) value zero.
+           01 ws-last-job-ran pic x value 'N'.
+           01 ws-interactive-mode pic x value 'Y'.
+           01 ws-ml-eof pic x.
+           01 ws-tally-table.
+              05 ws-tally-entry occurs 10 times.
+                 10 ws-tally-choice pic xx.
+                 10 ws-tally-count pic 9(5).
+                 10 ws-tally-err pic 9(5).
+           01 ws-tally-count-entries pic 9(2) value 0.
+           01 ws-tally-overflow pic 9(5) value 0.
+           01 ws-tally-found pic x.
+           01 ws-tally-idx pic 9(2).
+           01 ws-search-idx pic 9(2).
+           01 ws-submenu-error pic x value 'N'.
 
         PROCEDURE DIVISION.
+           accept ws-command-line from command-line
+           if ws-command-line not = spaces
+               move 'Y' to ws-batch-mode
+               move 'N' to ws-interactive-mode
+               unstring ws-command-line delimited by all space
+                   into ws-parm ws-batch-operator-id ws-batch-password
+           end-if
+
+           perform 0050-sign-on
+
+           if ws-login-ok = 'Y'
+               perform 0100-initialize
+               perform 0080-check-restart
+               perform 2000-menu-loop
+               perform 9000-terminate
+           end-if
+
+           STOP RUN.
+
+       2000-menu-loop.
            perform until choice = '00'
-               call "SYSTEM" using "cls"
+               perform 0010-clear-screen
 
                display "Sample Menu"
+               if ws-last-job-ran = 'Y'
+                   display "  Last job: choice " ws-last-job-choice
+                       " rc=" ws-last-rc " elapsed=" ws-last-elapsed "s"
+               end-if
                display "[1] - First Option"
                display "[2] - Second Option"
+               display "[3] - Reports"
+               display "[9] - Daily Summary"
                display "[00] - Exit"
-               display "Enter your choice >"
-               accept choice
+
+               perform 1200-get-valid-choice
 
                evaluate choice
                    when '1'
-                       call "SYSTEM" using "cls"
+                       perform 0010-clear-screen
                        display "   First Option"
-                       display "Nice, priority ka"
+                       perform 6300-mark-job-start
+                       perform 6100-write-checkpoint-start
+                       call "dayopen" using ws-business-date
+                           ws-dayopen-rc
+                       perform 6400-mark-job-end
+                       display "Day-open complete, business date "
+                           ws-business-date " rc=" ws-dayopen-rc
                        display spaces
-                       call "SYSTEM" using "pause"
-                   
+                       perform 0011-pause-screen
+                       perform 6200-write-checkpoint-done
+                       move choice to ws-last-job-choice
+                       move ws-dayopen-rc to ws-last-rc
+                       if ws-dayopen-rc = 0
+                           move "OK" to ws-outcome
+                       else
+                           move "ERROR" to ws-outcome
+                       end-if
+
                    when '2'
-                       call "SYSTEM" using "cls"
+                       perform 0010-clear-screen
                        display "   Second Option"
                        display "Lagi naman"
                        display spaces
-                       call "SYSTEM" using "pause"
-                   
+                       perform 0011-pause-screen
+                       perform 6300-mark-job-start
+                       perform 6400-mark-job-end
+                       move choice to ws-last-job-choice
+                       move zero to ws-last-rc
+                       move "OK" to ws-outcome
+
+                   when '3'
+                       perform 2200-reporting-submenu
+                       if ws-submenu-error = 'Y'
+                           move "ERROR" to ws-outcome
+                       else
+                           move "OK" to ws-outcome
+                       end-if
+
+                   when '9'
+                       perform 2300-daily-summary
+                       move "OK" to ws-outcome
+
                    when '00'
-                       call "SYSTEM" using "cls"
+                       perform 0010-clear-screen
                        display "Eto na, aalis na"
-                   
+                       move "OK" to ws-outcome
+
                    when other
-                       call "SYSTEM" using "cls"
+                       perform 0010-clear-screen
                        display "Invalid choice, please try again."
-                       call "SYSTEM" using "pause"
+                       perform 0011-pause-screen
+                       move "ERROR" to ws-outcome
                end-evaluate
+
+               perform 1900-log-menu-activity
                display spaces
+               if ws-batch-mode = 'Y' and ws-batch-parm-done = 'Y'
+                   move '00' to choice
+               end-if
+           end-perform.
+
+       0050-sign-on.
+           if ws-batch-mode = 'Y'
+               perform 0055-batch-sign-on
+           else
+               perform 0010-clear-screen
+               display "Operator Sign-On"
+               perform until ws-login-ok = 'Y' or ws-login-tries = 3
+                   display "Operator ID >"
+                   accept ws-login-id
+                   display "Password >"
+                   accept ws-login-password
+                   perform 0060-check-operator
+                   if ws-login-ok = 'N'
+                       add 1 to ws-login-tries
+                       display "Invalid operator ID or password."
+                   end-if
+               end-perform
+
+               if ws-login-ok = 'Y'
+                   move ws-login-id to ws-operator-id
+               else
+                   perform 0010-clear-screen
+                   display "Too many failed sign-on attempts, exiting."
+                   perform 0011-pause-screen
+               end-if
+           end-if.
+
+       0055-batch-sign-on.
+           if ws-batch-operator-id = spaces
+                   or ws-batch-password = spaces
+               display "Batch mode requires an operator id and "
+                   "password parm, e.g. ""1 OPR001 PASS001""."
+           else
+               move ws-batch-operator-id to ws-login-id
+               move ws-batch-password to ws-login-password
+               perform 0060-check-operator
+               if ws-login-ok = 'Y'
+                   move ws-login-id to ws-operator-id
+               else
+                   display "Invalid batch operator id or password."
+               end-if
+           end-if.
+
+       0060-check-operator.
+           move 'N' to ws-login-ok
+           move 'N' to ws-operator-eof
+           open input operator-file
+           if ws-operator-status = "35"
+               display "Operator file not found, contact admin."
+           else
+               perform until ws-login-ok = 'Y' or ws-operator-eof = 'Y'
+                   read operator-file
+                       at end
+                           move 'Y' to ws-operator-eof
+                       not at end
+                           if op-operator-id = ws-login-id
+                               and op-password = ws-login-password
+                               move 'Y' to ws-login-ok
+                           end-if
+                   end-read
+               end-perform
+               close operator-file
+           end-if.
+
+       2200-reporting-submenu.
+           move spaces to ws-subchoice
+           move 'N' to ws-submenu-error
+           perform until ws-subchoice = '00'
+               perform 0010-clear-screen
+               display "   Reports Submenu"
+               display "[1] - Daily Report"
+               display "[2] - Weekly Report"
+               display "[3] - Exception Report"
+               display "[00] - Back to Main Menu"
+
+               perform 2210-get-valid-subchoice
+
+               evaluate ws-subchoice
+                   when '1'
+                       perform 2300-daily-summary
+
+                   when '2'
+                       perform 0010-clear-screen
+                       display "   Weekly Report"
+                       display "Not yet implemented."
+                       display spaces
+                       perform 0011-pause-screen
+
+                   when '3'
+                       perform 0010-clear-screen
+                       display "   Exception Report"
+                       display "Not yet implemented."
+                       display spaces
+                       perform 0011-pause-screen
+
+                   when '00'
+                       continue
+
+                   when other
+                       perform 0010-clear-screen
+                       display "Invalid choice, please try again."
+                       perform 0011-pause-screen
+                       move 'Y' to ws-submenu-error
+               end-evaluate
+           end-perform.
+
+       2300-daily-summary.
+           perform 2310-init-tally
+           close menulog-file
+           open input menulog-file
+           if ws-menulog-status = "00"
+               move 'N' to ws-ml-eof
+               perform until ws-ml-eof = 'Y'
+                   read menulog-file
+                       at end
+                           move 'Y' to ws-ml-eof
+                       not at end
+                           if ml-timestamp(1:8) =
+                                   function current-date(1:8)
+                               perform 2320-tally-record
+                           end-if
+                   end-read
+               end-perform
+               close menulog-file
+               perform 0010-clear-screen
+               display "   Daily Summary"
+               perform varying ws-tally-idx from 1 by 1
+                       until ws-tally-idx > ws-tally-count-entries
+                   display "Choice " ws-tally-choice(ws-tally-idx)
+                       ": " ws-tally-count(ws-tally-idx) " run(s), "
+                       ws-tally-err(ws-tally-idx) " error(s)"
+               end-perform
+               if ws-tally-overflow > 0
+                   display "Warning: " ws-tally-overflow
+                       " additional distinct choice(s) exceeded "
+                       "tally capacity and were not counted."
+               end-if
+           else
+               perform 0010-clear-screen
+               display "   Daily Summary"
+               display "No activity logged yet today."
+           end-if
+           display spaces
+           perform 0011-pause-screen
+           perform 0100-initialize.
+
+       2310-init-tally.
+           move 0 to ws-tally-count-entries
+           move 0 to ws-tally-overflow
+           perform varying ws-search-idx from 1 by 1
+                   until ws-search-idx > 10
+               move spaces to ws-tally-choice(ws-search-idx)
+               move 0 to ws-tally-count(ws-search-idx)
+               move 0 to ws-tally-err(ws-search-idx)
+           end-perform.
+
+       2320-tally-record.
+           move 'N' to ws-tally-found
+           perform varying ws-search-idx from 1 by 1
+                   until ws-search-idx > ws-tally-count-entries
+                       or ws-tally-found = 'Y'
+               if ws-tally-choice(ws-search-idx) = ml-choice
+                   add 1 to ws-tally-count(ws-search-idx)
+                   if ml-outcome = "ERROR"
+                       add 1 to ws-tally-err(ws-search-idx)
+                   end-if
+                   move 'Y' to ws-tally-found
+               end-if
            end-perform
 
-       STOP RUN.
- 
\ No newline at end of file
+           if ws-tally-found = 'N'
+               if ws-tally-count-entries < 10
+                   add 1 to ws-tally-count-entries
+                   move ml-choice
+                       to ws-tally-choice(ws-tally-count-entries)
+                   move 1 to ws-tally-count(ws-tally-count-entries)
+                   if ml-outcome = "ERROR"
+                       move 1 to ws-tally-err(ws-tally-count-entries)
+                   else
+                       move 0 to ws-tally-err(ws-tally-count-entries)
+                   end-if
+               else
+                   add 1 to ws-tally-overflow
+               end-if
+           end-if.
+
+       2210-get-valid-subchoice.
+           move 'N' to ws-sub-valid
+           if ws-batch-mode = 'Y'
+               move '00' to ws-subchoice
+               move 'Y' to ws-sub-valid
+           end-if
+           perform until ws-sub-valid = 'Y'
+               display "Enter your choice >"
+               accept ws-subchoice
+               move function trim(ws-subchoice) to ws-subchoice-trim
+
+               if ws-subchoice-trim = spaces
+                   perform 0010-clear-screen
+                   display "Blank choice, please try again."
+                   perform 0011-pause-screen
+                   move 'Y' to ws-submenu-error
+               else
+                   if function trim(ws-subchoice) is not numeric
+                       perform 0010-clear-screen
+                       display "Choice must be numeric, try again."
+                       perform 0011-pause-screen
+                       move 'Y' to ws-submenu-error
+                   else
+                       move ws-subchoice-trim to ws-subchoice
+                       move 'Y' to ws-sub-valid
+                   end-if
+               end-if
+           end-perform.
+
+       0080-check-restart.
+           move 'N' to ws-ckpt-declined
+           open input ckpt-file
+           if ws-ckpt-status = "00"
+               read ckpt-file
+                   not at end
+                       if ck-completion-flag = 'N'
+                           if ws-interactive-mode = 'Y'
+                               perform 0010-clear-screen
+                               display "Incomplete run detected."
+                               display "  choice " ck-last-choice
+                                   " started " ck-start-timestamp
+                               display "Resume this job now? (Y/N) >"
+                               accept ws-resume-answer
+                               if ws-resume-answer = 'Y'
+                                   or ws-resume-answer = 'y'
+                                   move ck-last-choice
+                                       to ws-resume-choice
+                                   move 'Y' to ws-resume-pending
+                               else
+                                   move 'Y' to ws-ckpt-declined
+                               end-if
+                           else
+                               display "Incomplete run detected for "
+                                   "choice " ck-last-choice
+                                   "; auto-resuming in batch mode."
+                               move ck-last-choice to ws-resume-choice
+                               move 'Y' to ws-resume-pending
+                           end-if
+                       end-if
+               end-read
+               close ckpt-file
+               if ws-ckpt-declined = 'Y'
+                   perform 6500-clear-checkpoint
+               end-if
+           end-if.
+
+       6500-clear-checkpoint.
+           move 'Y' to ck-completion-flag
+           open output ckpt-file
+           if ws-ckpt-status = "00"
+               write ckpt-record
+               if ws-ckpt-status not = "00"
+                   display "Checkpoint write failed, status "
+                       ws-ckpt-status
+               end-if
+               close ckpt-file
+           else
+               display "Checkpoint open failed, status " ws-ckpt-status
+           end-if.
+
+       0100-initialize.
+           open extend menulog-file
+           if ws-menulog-status = "35"
+               open output menulog-file
+           end-if.
+
+       0010-clear-screen.
+           if ws-interactive-mode = 'Y'
+               call "SYSTEM" using "cls"
+           end-if.
+
+       0011-pause-screen.
+           if ws-interactive-mode = 'Y'
+               call "SYSTEM" using "pause"
+           end-if.
+
+       6300-mark-job-start.
+           move function current-date(9:6) to ws-job-start-time.
+
+       6400-mark-job-end.
+           move function current-date(9:6) to ws-job-end-time
+           compute ws-start-secs =
+               ws-jst-hh * 3600 + ws-jst-mm * 60 + ws-jst-ss
+           compute ws-end-secs =
+               ws-jet-hh * 3600 + ws-jet-mm * 60 + ws-jet-ss
+           if ws-end-secs >= ws-start-secs
+               compute ws-last-elapsed = ws-end-secs - ws-start-secs
+           else
+               compute ws-last-elapsed =
+                   ws-end-secs - ws-start-secs + 86400
+           end-if
+           move 'Y' to ws-last-job-ran.
+
+       6100-write-checkpoint-start.
+           move spaces to ckpt-record
+           move choice to ck-last-choice
+           move function current-date to ws-ckpt-start-timestamp
+           move ws-ckpt-start-timestamp to ck-start-timestamp
+           move 'N' to ck-completion-flag
+           open output ckpt-file
+           if ws-ckpt-status = "00"
+               write ckpt-record
+               if ws-ckpt-status not = "00"
+                   display "Checkpoint write failed, status "
+                       ws-ckpt-status
+               end-if
+               close ckpt-file
+           else
+               display "Checkpoint open failed, status " ws-ckpt-status
+           end-if.
+
+       6200-write-checkpoint-done.
+           move spaces to ckpt-record
+           move choice to ck-last-choice
+           move ws-ckpt-start-timestamp to ck-start-timestamp
+           move 'Y' to ck-completion-flag
+           open output ckpt-file
+           if ws-ckpt-status = "00"
+               write ckpt-record
+               if ws-ckpt-status not = "00"
+                   display "Checkpoint write failed, status "
+                       ws-ckpt-status
+               end-if
+               close ckpt-file
+           else
+               display "Checkpoint open failed, status " ws-ckpt-status
+           end-if.
+
+       1200-get-valid-choice.
+           move 'N' to ws-valid-choice
+           perform until ws-valid-choice = 'Y'
+               if ws-resume-pending = 'Y'
+                   move ws-resume-choice to choice
+                   move 'N' to ws-resume-pending
+               else
+                   if ws-batch-mode = 'Y' and ws-batch-first-pass = 'Y'
+                       move ws-parm to choice
+                       move 'N' to ws-batch-first-pass
+                       move 'Y' to ws-batch-parm-done
+                   else
+                       if ws-batch-mode = 'Y'
+                           move '00' to choice
+                       else
+                           display "Enter your choice >"
+                           accept choice
+                       end-if
+                   end-if
+               end-if
+               move function trim(choice) to ws-choice-trim
+
+               if ws-choice-trim = spaces
+                   perform 0010-clear-screen
+                   display "Blank choice, please try again."
+                   perform 0011-pause-screen
+               else
+                   if function trim(choice) is not numeric
+                       perform 0010-clear-screen
+                       display "Choice must be numeric, try again."
+                       perform 0011-pause-screen
+                   else
+                       move ws-choice-trim to choice
+                       move 'Y' to ws-valid-choice
+                   end-if
+               end-if
+           end-perform.
+
+       1900-log-menu-activity.
+           move spaces to menulog-record
+           move function current-date to ws-timestamp
+           move ws-timestamp to ml-timestamp
+           move ws-operator-id to ml-operator-id
+           move choice to ml-choice
+           move ws-outcome to ml-outcome
+           write menulog-record.
+
+       9000-terminate.
+           close menulog-file.
