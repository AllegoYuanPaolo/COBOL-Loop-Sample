@@ -0,0 +1,46 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. dayopen.
+
+        ENVIRONMENT DIVISION.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT LEDGER-FILE ASSIGN TO "LEDGER.DAT"
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS WS-LEDGER-STATUS.
+
+        DATA DIVISION.
+            FILE SECTION.
+            FD  LEDGER-FILE.
+            01  LEDGER-RECORD                  PIC X(40).
+
+            WORKING-STORAGE SECTION.
+           01 ws-ledger-status                 pic xx.
+           01 ws-ledger-line.
+              05 ws-ll-literal        pic x(11) value "LEDGER OPEN".
+              05 filler               pic x value space.
+              05 ws-ll-date           pic x(8).
+
+        LINKAGE SECTION.
+           01 ls-business-date                 pic x(8).
+           01 ls-return-code                   pic 9(4).
+
+        PROCEDURE DIVISION USING ls-business-date ls-return-code.
+
+        0000-main-logic.
+           move 0 to ls-return-code
+           move function current-date(1:8) to ls-business-date
+
+           open extend ledger-file
+           if ws-ledger-status = "35"
+               open output ledger-file
+           end-if
+
+           if ws-ledger-status = "00"
+               move ls-business-date to ws-ll-date
+               write ledger-record from ws-ledger-line
+               close ledger-file
+           else
+               move 8 to ls-return-code
+           end-if
+
+           goback.
